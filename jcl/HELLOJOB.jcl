@@ -0,0 +1,44 @@
+//HELLOJOB JOB (ACCTNO),'BERNOULLI RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*****************************************************************
+//* OVERNIGHT BATCH RUN OF THE BERNOULLI-NUMBER SYSTEM.
+//* STEP010 RUNS HELLO FOR THE SINGLE N ON THE PARMIN CARD.
+//* STEP020 ONLY RUNS WHEN STEP010 ENDS CLEAN, AND DRIVES THE
+//* BATCH LIST OF ADDITIONAL N VALUES NEEDED FOR MONTH END.
+//*****************************************************************
+//STEP010  EXEC PGM=HELLO
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//PARMIN   DD DSN=PROD.BATCH.PARMCARD,DISP=SHR
+//BERNOUT  DD DSN=PROD.BATCH.BERNOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=33,BLKSIZE=0)
+//BERRPT   DD SYSOUT=*
+//AUDITLOG DD DSN=PROD.BATCH.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=41,BLKSIZE=0)
+//BERCKPT  DD DSN=PROD.BATCH.BERCKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=VB,LRECL=9516,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//         IF (STEP010.RC = 0) THEN
+//STEP020  EXEC PGM=BERNDRV
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//NVALUES  DD DSN=PROD.BATCH.NLIST,DISP=SHR
+//BERLOUT  DD DSN=PROD.BATCH.BERLOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=33,BLKSIZE=0)
+//BERCKPT  DD DSN=PROD.BATCH.BERCKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=VB,LRECL=9516,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//         ELSE
+//STEP025  EXEC PGM=IEFBR14
+//SYSOUT   DD SYSOUT=*
+//*                HELLO FAILED - FLAG IN THE JOB LOG, SKIP STEP020
+//         ENDIF
