@@ -0,0 +1,171 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BERNCALC.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CKPT-FILE ASSIGN TO BERCKPT
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS ws_ckpt_status.
+
+DATA DIVISION.
+FILE SECTION.
+FD CKPT-FILE
+    RECORDING MODE IS V
+    LABEL RECORDS ARE STANDARD.
+01 CKPT-RECORD.
+    05 CK-N PIC S9(8) COMP.
+    05 CK-M PIC S9(8) COMP.
+    05 CK-ENTRY-COUNT PIC S9(8) COMP.
+    05 CK-TABLE.
+        10 CK-B-BER PIC S9(18)V9(18) COMP-3
+            OCCURS 1 TO 500 TIMES
+            DEPENDING ON CK-ENTRY-COUNT.
+
+WORKING-STORAGE SECTION.
+    01 i_bin PIC S9(18).
+    01 result_bin PIC S9(18).
+    01 para_k_bin PIC S9(18).
+    01 para_n_bin PIC S9(18).
+    01 temp_bin PIC S9(18).
+    01 temp_ber_out1 PIC S9(8).
+    01 temp_ber_out2 PIC S9(8)V9(8).
+    01 temp_ber_in1 PIC S9(8).
+    01 temp_ber_in2 PIC S9(8).
+    01 temp_ber_in3 PIC S9(18)V9(18).
+    01 m_ber PIC S9(8).
+    01 k_ber PIC S9(8).
+    01 ws_abend_paragraph PIC X(20) VALUE SPACES.
+    01 ws_ckpt_status PIC X(02) VALUE SPACES.
+        88 ws_ckpt_not_found VALUE '35'.
+    01 ws_ckpt_interval PIC S9(4) COMP VALUE 10.
+    01 ws_ckpt_counter PIC S9(4) COMP VALUE ZERO.
+    01 ws_restore_idx PIC S9(8).
+    01 ws_ckpt_eof PIC X(01) VALUE 'N'.
+        88 ws_no_more_ckpt VALUE 'Y'.
+    01 ws_ckpt_complete PIC X(01) VALUE 'N'.
+        88 ws_ckpt_already_complete VALUE 'Y'.
+
+LINKAGE SECTION.
+    01 lk_n_ber PIC S9(8).
+    COPY BERNTAB.
+
+PROCEDURE DIVISION USING lk_n_ber, ws_bern_entry_count, Bx_ber.
+    BERNOULLI.
+        PERFORM CHECK-RESTART.
+        PERFORM BERNOULLI-OUTER UNTIL m_ber>lk_n_ber.
+        IF NOT ws_ckpt_already_complete
+            PERFORM WRITE-CHECKPOINT
+        END-IF.
+        GOBACK.
+
+    CHECK-RESTART.
+        MOVE 1 TO B_ber(1).
+        MOVE 1 TO m_ber.
+        MOVE ZERO TO ws_ckpt_counter.
+        MOVE 'N' TO ws_ckpt_eof.
+        MOVE 'N' TO ws_ckpt_complete.
+        OPEN INPUT CKPT-FILE.
+        IF NOT ws_ckpt_not_found
+            PERFORM READ-CKPT-RECORD UNTIL ws_no_more_ckpt
+            CLOSE CKPT-FILE
+        END-IF.
+        IF m_ber > lk_n_ber
+            MOVE 'Y' TO ws_ckpt_complete
+        END-IF.
+
+    READ-CKPT-RECORD.
+        READ CKPT-FILE
+            AT END
+                MOVE 'Y' TO ws_ckpt_eof
+            NOT AT END
+                IF CK-N = lk_n_ber
+                    PERFORM RESTORE-TABLE-FROM-CKPT
+                    MOVE CK-M TO m_ber
+                END-IF
+        END-READ.
+
+    RESTORE-TABLE-FROM-CKPT.
+        MOVE 1 TO ws_restore_idx.
+        PERFORM RESTORE-CKPT-ENTRY UNTIL ws_restore_idx > CK-ENTRY-COUNT.
+
+    RESTORE-CKPT-ENTRY.
+        MOVE CK-B-BER(ws_restore_idx) TO B_ber(ws_restore_idx).
+        ADD 1 TO ws_restore_idx.
+
+    BERNOULLI-OUTER.
+        ADD 1 TO m_ber GIVING temp_ber_out1.
+        MOVE 0 TO B_ber(temp_ber_out1).
+        MOVE 0 TO k_ber.
+        SUBTRACT 1 FROM m_ber GIVING temp_ber_out2.
+        PERFORM BERNOULLI-INNER UNTIL k_ber>temp_ber_out2.
+        ADD 1 TO m_ber GIVING temp_ber_out2.
+        IF temp_ber_out2 = ZERO
+            MOVE 'BERNOULLI-OUTER' TO ws_abend_paragraph
+            PERFORM ABEND-ZERO-DIVISOR
+        END-IF.
+        DIVIDE B_ber(temp_ber_out1) by temp_ber_out2 GIVING B_ber(temp_ber_out1).
+        ADD 1 TO m_ber.
+        ADD 1 TO ws_ckpt_counter.
+        IF ws_ckpt_counter >= ws_ckpt_interval
+            PERFORM WRITE-CHECKPOINT
+            MOVE ZERO TO ws_ckpt_counter
+        END-IF.
+
+    BERNOULLI-INNER.
+        ADD 1 TO m_ber GIVING temp_ber_in1.
+        ADD 1 TO k_ber GIVING temp_ber_in2.
+        MOVE temp_ber_in1 TO para_n_bin.
+        MOVE k_ber TO para_k_bin.
+        PERFORM BINOM.
+        MULTIPLY result_bin BY B_ber(temp_ber_in2) GIVING temp_ber_in3.
+        SUBTRACT temp_ber_in3 FROM B_ber(temp_ber_in1) GIVING B_ber(temp_ber_in1).
+        ADD 1 TO k_ber.
+
+    BINOM.
+        MOVE 1 TO result_bin.
+        IF para_k_bin > 0
+            MOVE 1 TO i_bin
+            PERFORM BINOM-LOOP UNTIL i_bin>para_k_bin
+        END-IF.
+
+    BINOM-LOOP.
+        MOVE 0 TO temp_bin.
+        ADD para_n_bin TO temp_bin.
+        SUBTRACT i_bin FROM temp_bin.
+        ADD 1 TO temp_bin.
+        MULTIPLY result_bin BY temp_bin GIVING temp_bin.
+        IF i_bin = ZERO
+            MOVE 'BINOM-LOOP' TO ws_abend_paragraph
+            PERFORM ABEND-ZERO-DIVISOR
+        END-IF.
+        DIVIDE temp_bin BY i_bin GIVING result_bin.
+        ADD 1 TO i_bin.
+
+    WRITE-CHECKPOINT.
+        MOVE lk_n_ber TO CK-N.
+        MOVE m_ber TO CK-M.
+        MOVE m_ber TO CK-ENTRY-COUNT.
+        PERFORM COPY-TABLE-TO-CKPT.
+        OPEN EXTEND CKPT-FILE.
+        IF ws_ckpt_not_found
+            OPEN OUTPUT CKPT-FILE
+            CLOSE CKPT-FILE
+            OPEN EXTEND CKPT-FILE
+        END-IF.
+        WRITE CKPT-RECORD.
+        CLOSE CKPT-FILE.
+
+    COPY-TABLE-TO-CKPT.
+        MOVE 1 TO ws_restore_idx.
+        PERFORM COPY-CKPT-ENTRY UNTIL ws_restore_idx > CK-ENTRY-COUNT.
+
+    COPY-CKPT-ENTRY.
+        MOVE B_ber(ws_restore_idx) TO CK-B-BER(ws_restore_idx).
+        ADD 1 TO ws_restore_idx.
+
+    ABEND-ZERO-DIVISOR.
+        DISPLAY 'BERNCALC - ZERO DENOMINATOR DETECTED IN '
+            ws_abend_paragraph ' - RUN ABENDED'.
+        MOVE 16 TO RETURN-CODE.
+        STOP RUN.
