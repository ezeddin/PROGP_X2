@@ -1,67 +1,186 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. HELLO.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PARM-FILE ASSIGN TO PARMIN
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS ws_parm_status.
+
+    SELECT BERNOUT-FILE ASSIGN TO BERNOUT
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS ws_bernout_status.
+
+    SELECT REPORT-FILE ASSIGN TO BERRPT
+        ORGANIZATION IS SEQUENTIAL.
+
+    SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS ws_audit_status.
+
 DATA DIVISION.
+FILE SECTION.
+FD PARM-FILE
+    RECORDING MODE IS F
+    LABEL RECORDS ARE STANDARD.
+01 PARM-RECORD.
+    05 PARM-N-VALUE PIC 9(08).
+    05 FILLER PIC X(72).
+
+FD BERNOUT-FILE
+    RECORDING MODE IS F
+    LABEL RECORDS ARE STANDARD.
+01 BERNOUT-RECORD.
+    05 BO-RUN-DATE PIC X(10).
+    05 BO-INDEX PIC S9(8) COMP.
+    05 BO-VALUE PIC S9(18)V9(18) COMP-3.
+
+FD REPORT-FILE
+    RECORDING MODE IS F
+    LABEL RECORDS ARE STANDARD.
+01 REPORT-LINE PIC X(80).
+
+FD AUDIT-FILE
+    RECORDING MODE IS F
+    LABEL RECORDS ARE STANDARD.
+01 AUDIT-RECORD.
+    05 AL-RUN-DATE PIC X(10).
+    05 AL-RUN-TIME PIC X(08).
+    05 AL-REQUESTED-N PIC S9(8) COMP.
+    05 AL-FINAL-RESULT PIC S9(18)V9(18) COMP-3.
+
    WORKING-STORAGE SECTION.
-    01 i_bin PIC S9(8).
-    01 result_bin PIC S9(8).
-    01 para_k_bin PIC S9(8).
-    01 para_n_bin PIC S9(8).
-    01 temp_bin PIC S9(8).
-    01 temp_ber_out1 PIC S9(8).
-    01 temp_ber_out2 PIC S9(8)V9(8).
-    01 temp_ber_in1 PIC S9(8).
-    01 temp_ber_in2 PIC S9(8).
-    01 temp_ber_in3 PIC S9(8)V9(8).
-    01 m_ber PIC S9(8).
-    01 k_ber PIC S9(8).
     01 n_ber PIC S9(8) VALUE 4.
-    01 Bx_ber.
-        05 B_ber PIC S9(8)V9(8) OCCURS 20 TIMES.
+    COPY BERNTAB.
+    COPY BERNLIM.
+    01 ws_run_date PIC X(10).
+    01 ws_sys_date PIC 9(08).
+    01 ws_date_fields REDEFINES ws_sys_date.
+        05 ws_date_ccyy PIC 9(04).
+        05 ws_date_mm PIC 9(02).
+        05 ws_date_dd PIC 9(02).
+    01 ws_bernout_idx PIC S9(8).
+    01 ws_parm_status PIC X(02) VALUE SPACES.
+        88 ws_parm_not_found VALUE '35'.
+    01 ws_bernout_status PIC X(02) VALUE SPACES.
+        88 ws_bernout_not_found VALUE '35'.
+    01 ws_edit_index PIC ZZZZZZZ9.
+    01 ws_edit_n PIC ZZZZZZZ9.
+    01 ws_edit_value PIC -(17)9.9(10).
+    01 ws_n_requested PIC S9(8).
+    01 ws_run_time PIC X(08).
+    01 ws_sys_time PIC 9(08).
+    01 ws_time_fields REDEFINES ws_sys_time.
+        05 ws_time_hh PIC 9(02).
+        05 ws_time_mm PIC 9(02).
+        05 ws_time_ss PIC 9(02).
+        05 ws_time_hs PIC 9(02).
+    01 ws_audit_status PIC X(02) VALUE SPACES.
+        88 ws_audit_not_found VALUE '35'.
 
 
 PROCEDURE DIVISION.
     MAIN.
-        PERFORM BERNOULLI.
+        ACCEPT ws_sys_date FROM DATE YYYYMMDD.
+        STRING ws_date_ccyy '-' ws_date_mm '-' ws_date_dd
+            DELIMITED BY SIZE INTO ws_run_date.
+        ACCEPT ws_sys_time FROM TIME.
+        STRING ws_time_hh ':' ws_time_mm ':' ws_time_ss
+            DELIMITED BY SIZE INTO ws_run_time.
+        PERFORM READ-PARM.
+        MOVE n_ber TO ws_n_requested.
+        MOVE n_ber TO ws_bern_entry_count.
+        ADD 1 TO ws_bern_entry_count.
+        IF ws_bern_entry_count > ws_bern_max_n
+            DISPLAY 'HELLO - REQUESTED N OF ' n_ber
+                ' EXCEEDS THE MAXIMUM SUPPORTED TABLE SIZE'
+            MOVE 16 TO RETURN-CODE
+            STOP RUN
+        END-IF.
+        CALL 'BERNCALC' USING n_ber, ws_bern_entry_count, Bx_ber.
         ADD 1 To n_ber.
         DISPLAY B_ber(n_ber).
+        PERFORM WRITE-BERNOUT.
+        PERFORM WRITE-REPORT.
+        PERFORM WRITE-AUDITLOG.
         STOP RUN.
 
-    BERNOULLI.
-        MOVE 1 TO B_ber(1).
-        MOVE 1 TO m_ber.
-        PERFORM BERNOULLI-OUTER UNTIL m_ber>n_ber.
-
-    BERNOULLI-OUTER.
-        ADD 1 TO m_ber GIVING temp_ber_out1.
-        MOVE 0 TO B_ber(temp_ber_out1).
-        MOVE 0 TO k_ber.
-        SUBTRACT 1 FROM m_ber GIVING temp_ber_out2.
-        PERFORM BERNOULLI-INNER UNTIL k_ber>temp_ber_out2.
-        ADD 1 TO m_ber GIVING temp_ber_out2.
-        DIVIDE B_ber(temp_ber_out1) by temp_ber_out2 GIVING B_ber(temp_ber_out1).
-        ADD 1 TO m_ber.
-
-    BERNOULLI-INNER.
-        ADD 1 TO m_ber GIVING temp_ber_in1.
-        ADD 1 TO k_ber GIVING temp_ber_in2.
-        MOVE temp_ber_in1 TO para_n_bin.
-        MOVE k_ber TO para_k_bin.
-        PERFORM BINOM.
-        MULTIPLY result_bin BY B_ber(temp_ber_in2) GIVING temp_ber_in3.
-        SUBTRACT temp_ber_in3 FROM B_ber(temp_ber_in1) GIVING B_ber(temp_ber_in1).
-        ADD 1 TO k_ber.
-
-    BINOM.
-        MOVE 0 TO i_bin.
-        MOVE 1 TO result_bin.
-        PERFORM BINOM-LOOP UNTIL i_bin>para_k_bin.
-
-    BINOM-LOOP.
-        MOVE 0 TO temp_bin.
-        ADD para_n_bin TO temp_bin.
-        SUBTRACT i_bin FROM temp_bin.
-        ADD 1 TO temp_bin.
-        MULTIPLY result_bin BY temp_bin GIVING temp_bin.
-        DIVIDE temp_bin BY i_bin GIVING result_bin.
-        ADD 1 TO i_bin.
+    READ-PARM.
+        OPEN INPUT PARM-FILE.
+        IF ws_parm_not_found
+            DISPLAY 'HELLO - PARMIN NOT FOUND, USING DEFAULT N OF 4'
+        ELSE
+            READ PARM-FILE
+                AT END
+                    DISPLAY 'HELLO - PARMIN EMPTY, USING DEFAULT N OF 4'
+                NOT AT END
+                    IF PARM-N-VALUE > ZERO
+                        MOVE PARM-N-VALUE TO n_ber
+                    ELSE
+                        DISPLAY 'HELLO - PARMIN N OF ZERO IGNORED, '
+                            'USING DEFAULT N OF 4'
+                    END-IF
+            END-READ
+            CLOSE PARM-FILE
+        END-IF.
+
+    WRITE-BERNOUT.
+        OPEN EXTEND BERNOUT-FILE.
+        IF ws_bernout_not_found
+            OPEN OUTPUT BERNOUT-FILE
+            CLOSE BERNOUT-FILE
+            OPEN EXTEND BERNOUT-FILE
+        END-IF.
+        MOVE 1 TO ws_bernout_idx.
+        PERFORM WRITE-BERNOUT-RECORD UNTIL ws_bernout_idx > n_ber.
+        CLOSE BERNOUT-FILE.
+
+    WRITE-BERNOUT-RECORD.
+        MOVE ws_run_date TO BO-RUN-DATE.
+        MOVE ws_bernout_idx TO BO-INDEX.
+        MOVE B_ber(ws_bernout_idx) TO BO-VALUE.
+        WRITE BERNOUT-RECORD.
+        ADD 1 TO ws_bernout_idx.
+
+    WRITE-REPORT.
+        OPEN OUTPUT REPORT-FILE.
+        MOVE SPACES TO REPORT-LINE.
+        STRING 'BERNOULLI NUMBER REPORT - RUN DATE ' ws_run_date
+            DELIMITED BY SIZE INTO REPORT-LINE.
+        WRITE REPORT-LINE.
+        MOVE ws_n_requested TO ws_edit_n.
+        MOVE SPACES TO REPORT-LINE.
+        STRING 'REQUESTED N = ' ws_edit_n
+            DELIMITED BY SIZE INTO REPORT-LINE.
+        WRITE REPORT-LINE.
+        MOVE SPACES TO REPORT-LINE.
+        STRING '  M' ' ' 'B(M)'
+            DELIMITED BY SIZE INTO REPORT-LINE.
+        WRITE REPORT-LINE.
+        MOVE 1 TO ws_bernout_idx.
+        PERFORM WRITE-REPORT-RECORD UNTIL ws_bernout_idx > n_ber.
+        CLOSE REPORT-FILE.
+
+    WRITE-REPORT-RECORD.
+        MOVE ws_bernout_idx TO ws_edit_index.
+        MOVE B_ber(ws_bernout_idx) TO ws_edit_value.
+        MOVE SPACES TO REPORT-LINE.
+        STRING ws_edit_index '  ' ws_edit_value
+            DELIMITED BY SIZE INTO REPORT-LINE.
+        WRITE REPORT-LINE.
+        ADD 1 TO ws_bernout_idx.
+
+    WRITE-AUDITLOG.
+        OPEN EXTEND AUDIT-FILE.
+        IF ws_audit_not_found
+            OPEN OUTPUT AUDIT-FILE
+            CLOSE AUDIT-FILE
+            OPEN EXTEND AUDIT-FILE
+        END-IF.
+        MOVE ws_run_date TO AL-RUN-DATE.
+        MOVE ws_run_time TO AL-RUN-TIME.
+        MOVE ws_n_requested TO AL-REQUESTED-N.
+        MOVE B_ber(n_ber) TO AL-FINAL-RESULT.
+        WRITE AUDIT-RECORD.
+        CLOSE AUDIT-FILE.
