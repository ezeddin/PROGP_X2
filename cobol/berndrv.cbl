@@ -0,0 +1,110 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BERNDRV.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT NVALUES-FILE ASSIGN TO NVALUES
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS ws_nvalues_status.
+
+    SELECT BERLOUT-FILE ASSIGN TO BERLOUT
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS ws_berlout_status.
+
+DATA DIVISION.
+FILE SECTION.
+FD NVALUES-FILE
+    RECORDING MODE IS F
+    LABEL RECORDS ARE STANDARD.
+01 NVALUES-RECORD.
+    05 NV-N-VALUE PIC 9(08).
+    05 FILLER PIC X(72).
+
+FD BERLOUT-FILE
+    RECORDING MODE IS F
+    LABEL RECORDS ARE STANDARD.
+01 BERLOUT-RECORD.
+    05 BL-RUN-DATE PIC X(10).
+    05 BL-REQUESTED-N PIC S9(8) COMP.
+    05 BL-FINAL-RESULT PIC S9(18)V9(18) COMP-3.
+
+   WORKING-STORAGE SECTION.
+    01 n_ber PIC S9(8).
+    COPY BERNTAB.
+    COPY BERNLIM.
+    01 ws_run_date PIC X(10).
+    01 ws_sys_date PIC 9(08).
+    01 ws_date_fields REDEFINES ws_sys_date.
+        05 ws_date_ccyy PIC 9(04).
+        05 ws_date_mm PIC 9(02).
+        05 ws_date_dd PIC 9(02).
+    01 ws_result_idx PIC S9(8).
+    01 ws_nvalues_eof PIC X(01) VALUE 'N'.
+        88 ws_no_more_nvalues VALUE 'Y'.
+    01 ws_nvalues_status PIC X(02) VALUE SPACES.
+        88 ws_nvalues_not_found VALUE '35'.
+    01 ws_berlout_status PIC X(02) VALUE SPACES.
+        88 ws_berlout_not_found VALUE '35'.
+
+
+PROCEDURE DIVISION.
+    MAIN.
+        ACCEPT ws_sys_date FROM DATE YYYYMMDD.
+        STRING ws_date_ccyy '-' ws_date_mm '-' ws_date_dd
+            DELIMITED BY SIZE INTO ws_run_date.
+        PERFORM OPEN-BERLOUT.
+        OPEN INPUT NVALUES-FILE.
+        IF ws_nvalues_not_found
+            DISPLAY 'BERNDRV - NVALUES NOT FOUND, NO N VALUES PROCESSED'
+        ELSE
+            PERFORM READ-NVALUE
+            IF ws_no_more_nvalues
+                DISPLAY 'BERNDRV - NVALUES EMPTY, NO N VALUES PROCESSED'
+            ELSE
+                PERFORM PROCESS-NVALUE UNTIL ws_no_more_nvalues
+            END-IF
+            CLOSE NVALUES-FILE
+        END-IF.
+        CLOSE BERLOUT-FILE.
+        STOP RUN.
+
+    OPEN-BERLOUT.
+        OPEN EXTEND BERLOUT-FILE.
+        IF ws_berlout_not_found
+            OPEN OUTPUT BERLOUT-FILE
+            CLOSE BERLOUT-FILE
+            OPEN EXTEND BERLOUT-FILE
+        END-IF.
+
+    READ-NVALUE.
+        READ NVALUES-FILE
+            AT END
+                MOVE 'Y' TO ws_nvalues_eof
+            NOT AT END
+                MOVE NV-N-VALUE TO n_ber
+        END-READ.
+
+    PROCESS-NVALUE.
+        IF n_ber > ZERO
+            MOVE n_ber TO ws_bern_entry_count
+            ADD 1 TO ws_bern_entry_count
+            IF ws_bern_entry_count > ws_bern_max_n
+                DISPLAY 'BERNDRV - REQUESTED N OF ' n_ber
+                    ' EXCEEDS THE MAXIMUM SUPPORTED TABLE SIZE'
+                    ' - ENTRY SKIPPED'
+            ELSE
+                CALL 'BERNCALC' USING n_ber, ws_bern_entry_count, Bx_ber
+                PERFORM WRITE-BERLOUT-RECORD
+            END-IF
+        ELSE
+            DISPLAY 'BERNDRV - NVALUES ENTRY OF ZERO IGNORED'
+        END-IF.
+        PERFORM READ-NVALUE.
+
+    WRITE-BERLOUT-RECORD.
+        MOVE ws_run_date TO BL-RUN-DATE.
+        MOVE n_ber TO BL-REQUESTED-N.
+        ADD 1 TO n_ber GIVING ws_result_idx.
+        MOVE B_ber(ws_result_idx) TO BL-FINAL-RESULT.
+        WRITE BERLOUT-RECORD.
